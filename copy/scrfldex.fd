@@ -0,0 +1,6 @@
+      * scrfldex - estensioni/custom di un campo (help context, ecc.)
+           select scrfldex assign to w-nome-scrfldex
+               organization indexed
+               access mode dynamic
+               record key fldx-chia1
+               file status is stato.
