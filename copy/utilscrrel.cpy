@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * utilscrrel - blocco di comando per SCRREL (rilascio/esportazione
+      * di un pacchetto o di un singolo programma), sul modello degli
+      * altri util-xxx (util-scrsim, util-scrdup, ...)
+      *-----------------------------------------------------------------
+       01 util-scrrel.
+         02 scrrel-ope                pic x(20).
+         02 scrrel-path-in            pic x(70).
+         02 scrrel-path-out           pic x(70).
+         02 scrrel-fl-aggiungi        pic x(01).
+         02 scrrel-fl-singolo         pic x(01).
+         02 scrrel-prg                pic x(20).
