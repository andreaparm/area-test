@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * utilscrers - blocco di comando per SCRERS (generazione risorse
+      * di navigazione per un programma), sul modello degli altri
+      * util-xxx (util-scrsim, util-scrrel, ...)
+      *-----------------------------------------------------------------
+       01 util-scrers.
+         02 scrers-caller             pic x(20).
+         02 scrers-called             pic x(20).
+         02 scrers-pac                pic x(08).
+         02 scrers-prg                pic x(20).
+         02 scrers-silent-mode        pic x(01).
