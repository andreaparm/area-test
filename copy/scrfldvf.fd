@@ -0,0 +1,6 @@
+      * scrfldvf - valori fissi di un campo (combo/radio)
+           select scrfldvf assign to w-nome-scrfldvf
+               organization indexed
+               access mode dynamic
+               record key flv-chia1
+               file status is stato.
