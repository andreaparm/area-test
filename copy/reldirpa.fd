@@ -0,0 +1,6 @@
+      * reldirpa - direttori di lavoro (CBL/COB) per pacchetto
+           select reldirpa assign to w-nome-reldirpa
+               organization indexed
+               access mode dynamic
+               record key dir-chia1
+               file status is stato.
