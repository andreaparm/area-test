@@ -0,0 +1,8 @@
+       01 fpg-rec.
+         02 fpg-chia1.
+           03 fpg-pac                  pic x(08).
+           03 fpg-prg                  pic x(20).
+           03 fpg-form                 pic 9(02).
+           03 fpg-pag                  pic 9(02).
+         02 fpg-des                    pic x(40).
+         02 fpg-visible                pic x(01).
