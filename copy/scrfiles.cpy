@@ -0,0 +1,7 @@
+       01 gfil-rec.
+         02 gfil-chia1.
+           03 gfil-tip                 pic x(01).
+           03 gfil-tab                 pic x(01).
+           03 gfil-num                 pic 9(04).
+         02 gfil-nome                  pic x(30).
+         02 gfil-des                   pic x(60).
