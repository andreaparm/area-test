@@ -0,0 +1,7 @@
+      * scrfield - campi/controlli di una pagina di maschera
+           select scrfield assign to w-nome-scrfield
+               organization indexed
+               access mode dynamic
+               record key fld-chia1
+               alternate record key fld-chia4 with duplicates
+               file status is stato.
