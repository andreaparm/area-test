@@ -0,0 +1,3 @@
+      * scrscnlog - report di verifica appunti (un rigo per anomalia)
+           select scrscnlog assign to w-nome-scrscnlog
+               organization line sequential.
