@@ -0,0 +1,6 @@
+      * scrtempl - template per i controlli di una maschera
+           select scrtempl assign to w-nome-scrtempl
+               organization indexed
+               access mode dynamic
+               record key ftm-chia1
+               file status is stato.
