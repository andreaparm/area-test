@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      * utilscrml - blocco di comando per SCRIMLNG (import testi
+      * multilingua), sul modello degli altri util-xxx (util-scrsim,
+      * util-scrrel, ...). SCRIMLNG-OPE seleziona se produrre solo
+      * l'anteprima delle differenze (senza scrivere nulla) o se
+      * eseguire davvero l'importazione
+      *-----------------------------------------------------------------
+       01 util-scrimlng.
+         02 scrimlng-ope              pic x(20).
+         02 scrimlng-path-report      pic x(70).
+         02 scrimlng-n-diff           pic 9(08).
+      *    usati da SCRIMLNG-OPE = "ANTEPRIMA-RIGA"/"MARCA-ESITO" per
+      *    scorrere, una per una, le righe di SCRPGMSG che cambierebbero
+      *    e raccogliere l'approva/salta dell'operatore prima della
+      *    scrittura finale ("IMPORTA")
+         02 scrimlng-riga              pic 9(04).
+         02 scrimlng-pgs-pac           pic x(08).
+         02 scrimlng-pgs-prg           pic x(20).
+         02 scrimlng-pgs-emu           pic x(02).
+         02 scrimlng-pgs-id            pic 9(05).
+         02 scrimlng-testo-vecchio     pic x(60).
+         02 scrimlng-testo-nuovo       pic x(60).
+         02 scrimlng-esito             pic x(01).
