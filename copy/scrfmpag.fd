@@ -0,0 +1,6 @@
+      * scrfmpag - pagine di una form
+           select scrfmpag assign to w-nome-scrfmpag
+               organization indexed
+               access mode dynamic
+               record key fpg-chia1
+               file status is stato.
