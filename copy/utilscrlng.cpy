@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * utilscrlng - blocco di comando per SCRLNG (gestione testi
+      * multilingua di programma/generali), sul modello degli altri
+      * util-xxx (util-scrsim, util-scrrel, ...)
+      *-----------------------------------------------------------------
+       01 util-scrlng.
+         02 scrlng-tipo                pic x(01).
+         02 scrlng-pac                 pic x(08).
+         02 scrlng-prg                 pic x(20).
