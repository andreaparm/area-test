@@ -0,0 +1,6 @@
+      * scrpgfil - file/tabelle usate da ciascun programma di pacchetto
+           select scrpgfil assign to w-nome-scrpgfil
+               organization indexed
+               access mode dynamic
+               record key pgf-chia1
+               file status is stato.
