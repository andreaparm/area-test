@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+      * scraudaz - rigo di log testuale (CSV, separatore ';')
+      *-----------------------------------------------------------------
+       01 auz-rec                      pic x(200).
