@@ -0,0 +1,6 @@
+      * relprog - anagrafica programmi appartenenti a un pacchetto
+           select relprog assign to w-nome-relprog
+               organization indexed
+               access mode dynamic
+               record key prg-chia1
+               file status is stato.
