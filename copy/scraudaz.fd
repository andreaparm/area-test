@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * scraudaz - log permanente (append) delle esecuzioni di
+      * X-AZZERA-ID-ASSOLUTO: chi, quando, su quale pacchetto/
+      * programma e quante righe SCRFIELD sono state azzerate
+      *-----------------------------------------------------------------
+           select scraudaz assign to w-nome-scraudaz
+               organization line sequential.
