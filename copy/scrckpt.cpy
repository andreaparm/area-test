@@ -0,0 +1,5 @@
+       01 ckp-rec.
+         02 ckp-pac                   pic x(08).
+         02 ckp-prg                   pic x(20).
+         02 ckp-frm                   pic 9(02).
+         02 ckp-data                  pic 9(08).
