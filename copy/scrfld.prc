@@ -0,0 +1,315 @@
+      *-----------------------------------------------------------------
+      * Paragrafi di I/O standard sui files dell'archivio SCRFLD.
+      * Convenzione (come nel resto del pacchetto SCR*):
+      *   rd-xxx          lettura puntuale per chiave primaria, con lock
+      *   rd-xxx-chiaN    lettura puntuale per chiave alternativa N
+      *   wr-xxx          scrittura di un nuovo record
+      *   rwr-xxx         riscrittura di un record esistente
+      *   del-xxx         cancellazione del record corrente
+      *   st-xxx-notmin   start per chiave >= (inizio di una scansione)
+      *   rdnxt-xxx       lettura in sequenza dopo uno start
+      * In tutti i casi lo stato applicativo della letture/scritture
+      * viene esposto in STATUSFI (W-VERBO-OK / W-VERBO-INVALIDO /
+      * W-FINE-FILE), mentre STATO resta il file status grezzo, usato
+      * solo in apertura.
+      *-----------------------------------------------------------------
+       rd-scrforms-lk.
+           read scrforms
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-scrforms.
+           write scr-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrforms.
+           rewrite scr-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+       st-scrforms-notmin.
+           start scrforms key is >= scr-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrforms.
+           read scrforms next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrfmpag.
+           read scrfmpag
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-scrfmpag.
+           write fpg-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrfmpag.
+           rewrite fpg-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+       st-scrfmpag-notmin.
+           start scrfmpag key is >= fpg-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrfmpag.
+           read scrfmpag next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrtempl.
+           read scrtempl
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-scrtempl.
+           write ftm-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrtempl.
+           rewrite ftm-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrfield-lk.
+           read scrfield
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       rd-scrfield-chia4.
+           start scrfield key is equal to fld-chia4
+              invalid key move k-verbo-invalido to statusfi
+              not invalid key
+                 read scrfield next record
+                    at end     move k-verbo-invalido to statusfi
+                    not at end move k-verbo-ok        to statusfi
+                 end-read
+           end-start
+           .
+       rd-scrfield-chia4-lk.
+           perform rd-scrfield-chia4
+           .
+       wr-scrfield.
+           write fld-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrfield.
+           rewrite fld-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+       del-scrfield.
+           delete scrfield record
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-delete
+           .
+       st-scrfield-notmin.
+           start scrfield key is >= fld-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrfield.
+           read scrfield next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       st-scrfldvf-notmin.
+           start scrfldvf key is >= flv-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrfldvf.
+           read scrfldvf next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+       st-scrfldvf-equal.
+           start scrfldvf key is equal flv-chia1
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-start
+           .
+       wr-scrfldvf.
+           write flv-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       del-scrfldvf.
+           delete scrfldvf record
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-delete
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrpgmsg.
+           read scrpgmsg
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       rd-scrpgmsg-lk.
+           perform rd-scrpgmsg
+           .
+       wr-scrpgmsg.
+           write pgs-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrpgmsg.
+           rewrite pgs-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrfldex.
+           read scrfldex
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       del-scrfldex.
+           delete scrfldex record
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-delete
+           .
+       st-scrfldex-notmin.
+           start scrfldex key is >= fldx-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrfldex.
+           read scrfldex next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrfiles.
+           read scrfiles
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrpgfil.
+           read scrpgfil
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-scrpgfil.
+           write pgf-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       st-scrpgfil-notmin.
+           start scrpgfil key is >= pgf-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrpgfil.
+           read scrpgfil next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       rd-relpacch.
+           read relpacch
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       rd-relprog.
+           read relprog
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-relprog.
+           write prg-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rd-reldirpa.
+           read reldirpa
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+
+      *-----------------------------------------------------------------
+       rd-scrckpt.
+           read scrckpt
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-scrckpt.
+           write ckp-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrckpt.
+           rewrite ckp-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+       del-scrckpt.
+           delete scrckpt record
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-delete
+           .
