@@ -0,0 +1,3 @@
+       01 pack-rec.
+         02 pack-codice                pic x(08).
+         02 pack-desc                  pic x(40).
