@@ -0,0 +1,8 @@
+       01 pgs-rec.
+         02 pgs-chia1.
+           03 pgs-pac                  pic x(08).
+           03 pgs-prg                  pic x(20).
+           03 pgs-emu                  pic x(02).
+           03 pgs-id                   pic 9(05).
+         02 pgs-label                  pic x(60).
+         02 pgs-testo                  pic x(240).
