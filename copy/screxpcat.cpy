@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+      * screxpcat - rigo di catalogo testuale (CSV, separatore ';')
+      *-----------------------------------------------------------------
+       01 xct-rec                      pic x(200).
