@@ -0,0 +1,8 @@
+      * scrckpt - checkpoint dell'ultimo programma rigenerato con
+      * successo durante una rigenerazione totale di pacchetto, per
+      * poter riprendere senza ripartire da SCR-PRG 1
+           select scrckpt assign to w-nome-scrckpt
+               organization indexed
+               access mode dynamic
+               record key ckp-pac
+               file status is stato.
