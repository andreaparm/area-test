@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * Stato grezzo dei files (file status standard) e stato
+      * applicativo delle letture (usato per pilotare i cicli
+      * st-xxx/rdnxt-xxx e le read puntuali rd-xxx)
+      *-----------------------------------------------------------------
+       01 stato                         pic x(02).
+
+       01 statusfi                      pic x(02).
+         88 w-verbo-ok                  value "00".
+         88 w-verbo-invalido            value "21" "23" "35" "99".
+         88 w-fine-file                 value "10".
+
+       78  k-verbo-ok                   value "00".
+       78  k-verbo-invalido             value "23".
+       78  k-fine-file                  value "10".
