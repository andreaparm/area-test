@@ -0,0 +1,6 @@
+      * scrfiles - catalogo dei file/tabelle dati conosciuti dal generatore
+           select scrfiles assign to w-nome-scrfiles
+               organization indexed
+               access mode dynamic
+               record key gfil-chia1
+               file status is stato.
