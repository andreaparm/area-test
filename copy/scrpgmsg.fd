@@ -0,0 +1,6 @@
+      * scrpgmsg - messaggi/etichette multilingua di un programma
+           select scrpgmsg assign to w-nome-scrpgmsg
+               organization indexed
+               access mode dynamic
+               record key pgs-chia1
+               file status is stato.
