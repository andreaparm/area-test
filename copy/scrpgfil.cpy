@@ -0,0 +1,10 @@
+       01 pgf-rec.
+         02 pgf-chia1.
+           03 pgf-pac                  pic x(08).
+           03 pgf-prg                  pic x(20).
+           03 pgf-tip                  pic x(01).
+           03 pgf-tab                  pic x(01).
+           03 pgf-num                  pic 9(04).
+         02 pgf-nom                    pic x(30).
+         02 pgf-open                   pic x(01).
+         02 pgf-fl-ext                 pic x(01).
