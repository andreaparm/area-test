@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * utilscrsim - blocco di comando per SCRSIM (simulazione/
+      * rigenerazione di una singola form), sul modello degli altri
+      * util-xxx (util-scrrel, ...)
+      *-----------------------------------------------------------------
+       01 util-scrsim.
+         02 scrsim-ope                pic x(20).
+         02 scrsim-called             pic x(20).
+         02 scrsim-pac                pic x(08).
+         02 scrsim-prg                pic x(20).
+         02 scrsim-prg-des            pic x(40).
+         02 scrsim-frm                pic 9(02).
+         02 scrsim-pag                pic 9(02).
