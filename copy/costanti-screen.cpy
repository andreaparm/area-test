@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * Costanti generali di utilizzo comune ai programmi screen  *
+      *-----------------------------------------------------------*
+       78  k-newline                    value x'0D0A'.
+       78  k-ctr-gruppo                 value "GR".
+       78  k-ctr-grid                   value "GD".
+       78  k-ctr-grid-paged             value "GP".
+       78  k-exc-rimani                 value "R".
+       78  k-fun-wesc                   value 27.
+       78  k-fun-ctrl-f1                value 1001.
+       78  w-separator                  value 2048.
