@@ -0,0 +1,11 @@
+       01 flv-rec.
+         02 flv-chia1.
+           03 flv-pac                  pic x(08).
+           03 flv-prg                  pic x(20).
+           03 flv-form                 pic 9(02).
+           03 flv-pagina               pic 9(02).
+           03 flv-id                   pic 9(05).
+           03 flv-ctr-prog             pic 9(04).
+         02 flv-tip                    pic x(01).
+         02 flv-valore                 pic x(30).
+         02 flv-des                    pic x(60).
