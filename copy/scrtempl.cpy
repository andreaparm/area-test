@@ -0,0 +1,5 @@
+       01 ftm-rec.
+         02 ftm-chia1.
+           03 ftm-cod                  pic x(08).
+         02 ftm-des                    pic x(40).
+         02 ftm-tf                     pic x(01).
