@@ -0,0 +1,76 @@
+       01 fld-rec.
+         02 fld-chia1.
+           03 fld-pac                  pic x(08).
+           03 fld-prg                  pic x(20).
+           03 fld-frm                  pic 9(02).
+           03 fld-pag                  pic 9(02).
+           03 fld-padre                pic 9(04).
+           03 fld-prog                 pic 9(04).
+         66 fld-chia4 renames fld-frm thru fld-padre.
+         66 fld-form  renames fld-pac thru fld-frm.
+         02 fld-id                     pic 9(05).
+         02 fld-id-assoluto             pic 9(05).
+         02 fld-nome                   pic x(30).
+         02 fld-des                    pic x(60).
+         02 fld-tip                    pic x(02).
+         02 fld-tip-prec                pic x(02).
+         02 fld-tml                    pic x(08).
+         02 fld-liv                    pic x(02).
+         02 fld-indice                 pic 9(04).
+         02 fld-size                   pic 9(04).
+         02 fld-size-dec                pic 9(02).
+         02 fld-v-pos                  pic 9(04)v99.
+         02 fld-h-pos                  pic 9(04)v99.
+         02 fld-v-size                 pic 9(04)v99.
+         02 fld-h-size                 pic 9(04)v99.
+         02 fld-align                  pic x(01).
+         02 fld-case                   pic x(01).
+         02 fld-color-control           pic 9(08).
+         02 fld-color-label             pic 9(08).
+         02 fld-enabled                pic x(40).
+         02 fld-enabled-auto            pic x(01).
+         02 fld-visible                pic x(40).
+         02 fld-visible-auto            pic x(01).
+         02 fld-layout                 pic x(01).
+         02 fld-fl-color-form           pic x(01).
+         02 fld-fl-evidenza             pic x(01).
+         02 fld-fl-secure               pic x(01).
+         02 fld-css-classe              pic x(30).
+         02 fld-lab-def                 pic x(40).
+         02 fld-label                  pic x(40).
+         02 fld-label-v-pos-rel         pic s9(04)v99.
+         02 fld-label-h-pos-rel         pic s9(04)v99.
+         02 fld-label-v-size            pic 9(04)v99.
+         02 fld-label-h-size            pic 9(04)v99.
+         02 fld-fl-hnd-label            pic x(01).
+         02 fld-fl-val-label            pic x(01).
+         02 fld-s67-liv-ric             pic x(02).
+         02 fld-u10-divisa              pic x(01).
+         02 fld-u10-data                pic x(01).
+         02 fld-u10-tipo-dato           pic x(01).
+         02 fld-s52-verifica            pic x(40).
+         02 fld-s93-verifica            pic x(40).
+         02 fld-u10-edit-punti          pic x(01).
+         02 fld-fl-grid-dinamica        pic x(01).
+         02 fld-fl-pos-man              pic x(01).
+         02 fld-fl-headings             pic x(01).
+         02 fld-fl-cent-head            pic x(01).
+         02 fld-grid-prf-col            pic x(01).
+         02 fld-grid-max-row            pic 9(05).
+         02 fld-grid-ctrl-a-ep          pic x(30).
+         02 fld-grid-be-ep              pic x(30).
+         02 fld-disattiva-tf-ep         pic x(30).
+         02 fld-fl-edit-grid            pic x(01).
+         02 fld-frame-style             pic x(01).
+         02 fld-fl-grid-frame           pic x(01).
+         02 fld-fl-full-height          pic x(01).
+         02 fld-fl-sezione              pic x(01).
+         02 fld-exception               pic x(30).
+         02 fld-status-bar              pic x(60).
+         02 fld-fl-notify               pic x(01).
+         02 fld-fl-self-act             pic x(01).
+         02 fld-fl-entry-point          pic x(01).
+         02 fld-check-true              pic x(01).
+         02 fld-check-false             pic x(01).
+         02 fld-fl-value                pic x(30).
+         02 fld-pb-bitmap               pic x(30).
