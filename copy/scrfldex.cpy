@@ -0,0 +1,11 @@
+       01 fldx-rec.
+         02 fldx-chia1.
+           03 fldx-pac                 pic x(08).
+           03 fldx-prg                 pic x(20).
+           03 fldx-frm                 pic 9(02).
+           03 fldx-pag                 pic 9(02).
+           03 fldx-padre               pic 9(04).
+           03 fldx-prog                pic 9(04).
+         02 fldx-id                    pic 9(05).
+         02 fldx-id-controllo          pic 9(09).
+         02 fldx-help-context-attivo   pic x(01).
