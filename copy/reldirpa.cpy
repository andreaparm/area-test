@@ -0,0 +1,6 @@
+       01 dir-rec.
+         02 dir-chia1.
+           03 dir-pack                 pic x(08).
+           03 dir-ext                  pic x(03).
+         02 dir-lav-drive               pic x(01).
+         02 dir-lav-dir                 pic x(60).
