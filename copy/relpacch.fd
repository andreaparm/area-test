@@ -0,0 +1,6 @@
+      * relpacch - anagrafica pacchetti di release
+           select relpacch assign to w-nome-relpacch
+               organization indexed
+               access mode dynamic
+               record key pack-codice
+               file status is stato.
