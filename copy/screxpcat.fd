@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * screxpcat - catalogo permanente (append) dei rilasci spot:
+      * ogni riga traccia dove sono finiti gli exp*.arc/exp*.seq di
+      * una singola esportazione, cosi` non si perdono i rilasci
+      * precedenti sovrascrivendo sempre la stessa cartella fissa
+      *-----------------------------------------------------------------
+           select screxpcat assign to w-nome-screxpcat
+               organization line sequential.
