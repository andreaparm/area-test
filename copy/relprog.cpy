@@ -0,0 +1,13 @@
+       01 prg-rec.
+         02 prg-chia1.
+           03 prg-pack                 pic x(08).
+           03 prg-prg                  pic x(20).
+         02 prg-pack3                  pic x(08).
+         02 prg-prg3                   pic x(20).
+         02 prg-des                    pic x(60).
+         02 prg-dest                   pic x(08).
+         02 prg-dir                    pic x(60).
+         02 prg-ext                    pic x(03).
+         02 prg-ext3                   pic x(03).
+         02 prg-opz-cmp                pic x(30).
+         02 prg-rigenerati              pic 9(08).
