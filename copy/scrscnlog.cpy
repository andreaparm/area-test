@@ -0,0 +1,2 @@
+      * scrscnlog - rigo di report testuale (CSV, separatore ';')
+           01 scn-rec                      pic x(200).
