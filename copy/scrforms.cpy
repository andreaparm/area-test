@@ -0,0 +1,5 @@
+       01 scr-rec.
+         02 scr-chia1.
+           03 scr-pac                  pic x(08).
+           03 scr-prg                  pic x(20).
+           03 scr-frm                  pic 9(02).
