@@ -0,0 +1,6 @@
+      * scrforms - anagrafica form (maschere) per pacchetto/programma
+           select scrforms assign to w-nome-scrforms
+               organization indexed
+               access mode dynamic
+               record key scr-chia1
+               file status is stato.
