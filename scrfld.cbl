@@ -30,6 +30,10 @@
        copy "relpacch.fd".
        copy "relprog.fd".
        copy "reldirpa.fd".
+       copy "scrscnlog.fd".
+       copy "scrckpt.fd".
+       copy "scraudaz.fd".
+       copy "screxpcat.fd".
       *
        data division.
        file section.
@@ -80,6 +84,18 @@
        fd  reldirpa
            label record standard.
            copy "reldirpa.cpy".
+       fd  scrscnlog
+           label record standard.
+           copy "scrscnlog.cpy".
+       fd  scrckpt
+           label record standard.
+           copy "scrckpt.cpy".
+       fd  scraudaz
+           label record standard.
+           copy "scraudaz.cpy".
+       fd  screxpcat
+           label record standard.
+           copy "screxpcat.cpy".
       *
        working-storage section.
        copy "scrfld.wrk".
@@ -88,7 +104,7 @@
       * Numero massimo di elementi della griglia, supponendo che sia    *
       * massimizzata                                                    *
       *******************************************************************
-       78 k-max-ele-tab               value 200.
+       78 k-max-ele-tab               value 2000.
 
       **-------------------------------------------------------------**
       ** ID pulsanti custom
@@ -109,6 +125,9 @@
        78  k-menu-id-generazione-nav  value 207.
        78  k-menu-id-navigazione      value 208.
        78  k-menu-id-azzera-id-assoluto value 209.
+       78  k-menu-id-verifica-appunti  value 213.
+       78  k-menu-id-verifica-integrita value 214.
+       78  k-menu-id-xref-file          value 215.
       *-------------------------------------------------------------**
       * Eventi collegati al menu 'lingua'
       *-------------------------------------------------------------**
@@ -202,6 +221,80 @@
        01 buf-size                      signed-int.
        77 handle-ef                     handle of entry-field.
 
+      **---------------------------------------------------------------**
+      ** Report di verifica appunti (una riga su file per anomalia,
+      ** cosi` il risultato della scansione resta archiviato e
+      ** confrontabile tra un rilascio e l'altro, non solo negli
+      ** appunti di Windows)
+      **---------------------------------------------------------------**
+       77 w-nome-scrscnlog              pic x(70).
+       77 e-data-report                 pic 9(08).
+       01 e1-riga-report                pic x(200).
+       77 x-errori-integrita            pic 9(08).
+       77 x-xref-trovati                pic 9(08).
+       77 x-xref-tip                    pic x(01).
+       77 x-xref-tab                    pic x(01).
+       77 x-xref-num                    pic 9(04).
+
+      **---------------------------------------------------------------**
+      ** Checkpoint della rigenerazione totale di pacchetto, per poter
+      ** riprendere da dove interrotta invece di ripartire da SCR-PRG 1
+      **---------------------------------------------------------------**
+       77 w-nome-scrckpt                pic x(70).
+       77 x-ckpt-trovato                pic x(01).
+         88 ckpt-trovato                value "S".
+       77 x-ripresa                     pic x(01).
+         88 x-in-ripresa                value "S".
+
+      **---------------------------------------------------------------**
+      ** Log permanente delle esecuzioni di X-AZZERA-ID-ASSOLUTO
+      **---------------------------------------------------------------**
+       77 w-nome-scraudaz               pic x(70).
+       77 x-operatore                   pic x(20).
+       77 x-righe-azzerate              pic 9(08).
+       01 e2-riga-audit                 pic x(200).
+
+      **---------------------------------------------------------------**
+      ** Catalogazione dei rilasci spot (ogni esportazione in una
+      ** cartella versionata, non piu` sempre su c:\ecoge\tmp)
+      **---------------------------------------------------------------**
+       77 w-nome-screxpcat              pic x(70).
+       77 x-ora-rilascio                pic 9(08).
+       77 w-dir-rilascio-spot           pic x(70).
+       77 w-ret-create-dir              pic 9(09) comp-4.
+       01 e3-riga-catalogo              pic x(200).
+
+      **---------------------------------------------------------------**
+      ** Anteprima differenze per l'import testi multilingua
+      ** (X-CALL-SCRIMLNG)
+      **---------------------------------------------------------------**
+       77 w-nome-scrimlnglog            pic x(70).
+
+      **---------------------------------------------------------------**
+      ** Report prima/dopo per la rigenerazione forzata della form di
+      ** gestione tabella (F-TEMPLATE-GESTIONE-TABELLA)
+      **---------------------------------------------------------------**
+       77 w-nome-scrftmpllog            pic x(70).
+       77 x-righe-prima-ftmpl           pic 9(08).
+       77 x-righe-dopo-ftmpl            pic 9(08).
+       77 x-diff-ftmpl                  pic 9(08).
+       78 k-max-ele-ftmpl               value 500.
+      * tabella in memoria dei controlli del master F-TEMPL, caricata
+      * da F-TEMPLATE-GESTIONE-TABELLA prima di confrontarla con i
+      * controlli attuali del programma destinazione (stesso schema
+      * "tabella in memoria" usato per TM-RIGHE)
+       77 x-ftmpl-n                     pic 9(04).
+       77 x-ftmpl-i                     pic 9(04).
+       01 x-ftmpl-tab.
+         02 x-ftmpl-ele occurs k-max-ele-ftmpl times.
+           03 x-ftmpl-prog              pic 9(04).
+           03 x-ftmpl-nome              pic x(30).
+           03 x-ftmpl-tml               pic x(08).
+           03 x-ftmpl-tip               pic x(02).
+           03 x-ftmpl-v-pos             pic 9(04)v99.
+           03 x-ftmpl-h-pos             pic 9(04)v99.
+           03 x-ftmpl-trovato           pic x(01).
+
        77 w-colore-salvato              pic 9(08).
       *77 ext-scr-dir                   pic x(70) is external.
        77 ext-out-dir                   pic x(70) is external.
@@ -262,6 +355,10 @@
          02 sis-anno                    pic 9(04).
          02 sis-mm                      pic 9(02).
          02 sis-gg                      pic 9(02).
+       01 orasis                        pic 9(08).
+       01 orasis-r redefines orasis.
+         02 orasis-oramin               pic 9(04).
+         02 filler                      pic 9(04).
       *******************************************************************
       * Record di interscambio con griglia                              *
       *******************************************************************
@@ -452,6 +549,7 @@
        copy "utilscrsrc.cpy".
        copy "utilscrtxt.cpy".
        copy "utilscrlng.cpy".
+       copy "utilscrml.cpy".
        copy "utilscrrel.cpy".
        copy "utilgcol.cpy".
        copy "utils68.cpy".
@@ -721,6 +819,69 @@
               go to fine
            end-if
 
+      **---------------------------------------------------------------**
+      ** Apertura SCRCKPT
+      **---------------------------------------------------------------**
+           initialize w-nome-scrckpt
+           string ext-scr-dir         delimited " "
+              ext-os-slash "scrckpt.arc" delimited size
+                                 into w-nome-scrckpt
+           open i-o scrckpt
+           if stato = "35"
+              open output scrckpt
+              close scrckpt
+              open i-o scrckpt
+            else
+              if stato not = "00"
+                 string "Archivio non aperto: " w-nome-scrckpt "; "
+                    "stato : " stato  delimited size into wb-msg
+                 perform vbx-msg-error
+                 go to fine
+              end-if
+           end-if
+
+      **---------------------------------------------------------------**
+      ** Apertura SCRAUDAZ (log permanente, in append)
+      **---------------------------------------------------------------**
+           initialize w-nome-scraudaz
+           string ext-scr-dir         delimited " "
+              ext-os-slash "scraudaz.log" delimited size
+                                 into w-nome-scraudaz
+           open extend scraudaz
+           if stato = "35"
+              open output scraudaz
+              close scraudaz
+              open extend scraudaz
+            else
+              if stato not = "00"
+                 string "Log non aperto: " w-nome-scraudaz "; "
+                    "stato : " stato  delimited size into wb-msg
+                 perform vbx-msg-error
+                 go to fine
+              end-if
+           end-if
+
+      **---------------------------------------------------------------**
+      ** Apertura SCREXPCAT (catalogo permanente, in append)
+      **---------------------------------------------------------------**
+           initialize w-nome-screxpcat
+           string ext-scr-dir         delimited " "
+              ext-os-slash "screxpcat.log" delimited size
+                                 into w-nome-screxpcat
+           open extend screxpcat
+           if stato = "35"
+              open output screxpcat
+              close screxpcat
+              open extend screxpcat
+            else
+              if stato not = "00"
+                 string "Log non aperto: " w-nome-screxpcat "; "
+                    "stato : " stato  delimited size into wb-msg
+                 perform vbx-msg-error
+                 go to fine
+              end-if
+           end-if
+
            initialize scrsimfl-handle
            initialize scrsimfp-handle
 
@@ -744,6 +905,13 @@
            move 1                        to w-presenza-cti-inserisci
 
            accept datasis              from century-date
+           accept orasis               from time
+
+           initialize x-operatore
+           accept x-operatore          from environment "USER"
+           if x-operatore = " "
+              accept x-operatore       from environment "USERNAME"
+           end-if
 
       **---------------------------------------------------------------**
       * Caricamento bitmap custom
@@ -5115,7 +5283,7 @@
        fine.
        z-chiudi.
            close scrforms scrfmpag scrtempl scrfield scrfldvf scrpgmsg
-                 scrfldex scrfiles scrpgfil
+                 scrfldex scrfiles scrpgfil scrckpt scraudaz screxpcat
            close relpacch reldirpa relprog
            close window w-sv-cur-prg
            perform z-99-exit-program
@@ -5790,6 +5958,21 @@
                  add 2             to buf-size
 
                  add 1             to e-errori
+
+                 initialize e1-riga-report
+                 string e1-pac              delimited " "  ";"
+                    delimited size
+                    e1-prg                  delimited " "  ";"
+                    delimited size
+                    e1-frm                  delimited size  ";"
+                    delimited size
+                    e1-pag                  delimited size  ";"
+                    delimited size
+                    "livello incrementato senza gruppo padre"
+                                             delimited size
+                                        into e1-riga-report
+                 move e1-riga-report        to scn-rec
+                 write scn-rec
               end-if
            end-if
            move fld-liv            to e1-liv-prec
@@ -5822,6 +6005,193 @@
               exit paragraph
            end-if
 
+      **---------------------------------------------------------------**
+      ** Rigenerazione forzata: prima di richiamare SCRDUP, che duplica
+      ** il template sopra la form esistente, fotografo lo stato
+      ** attuale dei controlli su un report "prima/dopo", cosi` resta
+      ** traccia di cio` che la rigenerazione ha sovrascritto
+      **---------------------------------------------------------------**
+           move datasis                  to e-data-report
+           initialize w-nome-scrftmpllog
+           string ext-scr-dir         delimited " "
+              ext-os-slash "ftmpllog" delimited size
+              e-data-report           delimited size
+              ".csv"                  delimited size
+                                 into w-nome-scrftmpllog
+
+           move w-nome-scrftmpllog       to w-nome-scrscnlog
+           open output scrscnlog
+           if stato not = "00"
+              string "Report non aperto: " w-nome-scrftmpllog "; "
+                 "stato : " stato  delimited size into wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+           move "Fase;Prog;Nome;Tml;Tipo;V-pos;H-pos" to scn-rec
+           write scn-rec
+
+           move 0                        to x-righe-prima-ftmpl
+           initialize fld-rec
+           move tm-pac                   to fld-pac
+           move tm-prg                   to fld-prg
+           perform st-scrfield-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrfield
+                 if w-verbo-ok and
+                    fld-pac = tm-pac and
+                    fld-prg = tm-prg
+                    add 1               to x-righe-prima-ftmpl
+                    string "PRIMA;" fld-prog delimited size ";"
+                       delimited size fld-nome delimited " "  ";"
+                       delimited size fld-tml  delimited " "  ";"
+                       delimited size fld-tip  delimited size ";"
+                       delimited size fld-v-pos delimited size ";"
+                       delimited size fld-h-pos delimited size
+                                         into e1-riga-report
+                    move e1-riga-report  to scn-rec
+                    write scn-rec
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+      **---------------------------------------------------------------**
+      ** Carico in una tabella in memoria i controlli del master
+      ** F-TEMPL (stessa area di TM-RIGHE/K-MAX-ELE-TAB usata per la
+      ** griglia), cosi` posso confrontarli, pagina per pagina e campo
+      ** per campo, con quelli attuali del programma senza interferire
+      ** con la scansione sequenziale di SCRFIELD appena fatta sopra
+      **---------------------------------------------------------------**
+           move 0                        to x-ftmpl-n
+           initialize fld-rec
+           move tm-pac                   to fld-pac
+           move "F-TEMPL"                to fld-prg
+           perform st-scrfield-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrfield
+                 if w-verbo-ok and
+                    fld-pac = tm-pac and
+                    fld-prg = "F-TEMPL"
+                    if x-ftmpl-n < k-max-ele-ftmpl
+                       add 1                      to x-ftmpl-n
+                       move fld-prog     to x-ftmpl-prog (x-ftmpl-n)
+                       move fld-nome     to x-ftmpl-nome (x-ftmpl-n)
+                       move fld-tml      to x-ftmpl-tml  (x-ftmpl-n)
+                       move fld-tip      to x-ftmpl-tip  (x-ftmpl-n)
+                       move fld-v-pos    to x-ftmpl-v-pos (x-ftmpl-n)
+                       move fld-h-pos    to x-ftmpl-h-pos (x-ftmpl-n)
+                       move "N"          to x-ftmpl-trovato (x-ftmpl-n)
+                    end-if
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+      **---------------------------------------------------------------**
+      ** Ripercorro i controlli PRIMA gia` letti sopra e li confronto,
+      ** uno per uno, con la riga di X-FTMPL-TAB dello stesso FLD-PROG
+      **---------------------------------------------------------------**
+           move 0                        to x-diff-ftmpl
+           initialize fld-rec
+           move tm-pac                   to fld-pac
+           move tm-prg                   to fld-prg
+           perform st-scrfield-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrfield
+                 if w-verbo-ok and
+                    fld-pac = tm-pac and
+                    fld-prg = tm-prg
+                    move 0                 to x-ftmpl-i
+                    perform with test before until
+                       x-ftmpl-i = x-ftmpl-n
+                       add 1               to x-ftmpl-i
+                       if x-ftmpl-prog (x-ftmpl-i) = fld-prog
+                          move "S"   to x-ftmpl-trovato (x-ftmpl-i)
+                          if fld-tml not = x-ftmpl-tml (x-ftmpl-i) or
+                             fld-tip not = x-ftmpl-tip (x-ftmpl-i) or
+                             fld-v-pos
+                                not = x-ftmpl-v-pos (x-ftmpl-i) or
+                             fld-h-pos
+                                not = x-ftmpl-h-pos (x-ftmpl-i)
+                             add 1    to x-diff-ftmpl
+                             string "DIFF;" fld-prog delimited size ";"
+                                delimited size fld-nome delimited " "
+                                ";diverso dal master;"  delimited size
+                                fld-tml   delimited " "  " "
+                                fld-v-pos delimited size " "
+                                fld-h-pos delimited size " -> "
+                                x-ftmpl-tml (x-ftmpl-i)  delimited " "
+                                " " x-ftmpl-v-pos (x-ftmpl-i)
+                                delimited size " "
+                                x-ftmpl-h-pos (x-ftmpl-i) delimited size
+                                               into e1-riga-report
+                             move e1-riga-report  to scn-rec
+                             write scn-rec
+                          end-if
+                          move x-ftmpl-n  to x-ftmpl-i
+                       end-if
+                    end-perform
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+      **---------------------------------------------------------------**
+      ** I controlli del master non ritrovati nel programma sono
+      ** quelli che SCRDUP sta per aggiungere ex-novo
+      **---------------------------------------------------------------**
+           move 0                        to x-ftmpl-i
+           perform with test before until x-ftmpl-i = x-ftmpl-n
+              add 1                       to x-ftmpl-i
+              if x-ftmpl-trovato (x-ftmpl-i) = "N"
+                 add 1                    to x-diff-ftmpl
+                 string "DIFF;" x-ftmpl-prog (x-ftmpl-i)
+                    delimited size ";"
+                    delimited size x-ftmpl-nome (x-ftmpl-i)
+                    delimited " "  ";manca nel programma;;"
+                                      into e1-riga-report
+                 move e1-riga-report  to scn-rec
+                 write scn-rec
+              end-if
+           end-perform
+
+      **---------------------------------------------------------------**
+      ** Prima di sovrascrivere davvero la form con il template, chiedo
+      ** conferma all'operatore: il report "PRIMA" e` gia` in
+      ** w-nome-scrftmpllog e puo` essere controllato per individuare
+      ** eventuali personalizzazioni locali che andrebbero perse; se
+      ** il confronto col master ha trovato differenze, lo segnalo
+      ** esplicitamente prima della conferma
+      **---------------------------------------------------------------**
+           move x-righe-prima-ftmpl      to zeta8a
+           move x-diff-ftmpl             to zeta8b
+           string "Rilevati " zeta8a " controlli sulla form attuale ("
+              delimited size
+              "dettaglio in " delimited size
+              w-nome-scrftmpllog         delimited " "
+              "), di cui " delimited size
+              zeta8b " differenti dal master F-TEMPL" delimited size
+              ". Confermi la rigenerazione da template (sovrascrive "
+              delimited size
+              "la form esistente)?" delimited size
+                                         into wb-msg
+           perform acc-conf-custom
+           if not f3
+              close scrscnlog
+              move "Rigenerazione da template annullata." to wb-msg
+              perform vbx-msg-info
+              exit paragraph
+           end-if
+
            initialize util-scrdup
            move "SCRDUP-CALLED" to scrdup-called
            move prog-err        to scrdup-caller
@@ -5909,8 +6279,47 @@
               move "N"                  to pgf-fl-ext
               perform wr-scrpgfil
            end-if
+
+           move 0                        to x-righe-dopo-ftmpl
+           initialize fld-rec
+           move tm-pac                    to fld-pac
+           move tm-prg                    to fld-prg
+           perform st-scrfield-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrfield
+                 if w-verbo-ok and
+                    fld-pac = tm-pac and
+                    fld-prg = tm-prg
+                    add 1               to x-righe-dopo-ftmpl
+                    string "DOPO;" fld-prog delimited size ";"
+                       delimited size fld-nome delimited " "  ";"
+                       delimited size fld-tml  delimited " "  ";"
+                       delimited size fld-tip  delimited size ";"
+                       delimited size fld-v-pos delimited size ";"
+                       delimited size fld-h-pos delimited size
+                                         into e1-riga-report
+                    move e1-riga-report  to scn-rec
+                    write scn-rec
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+           close scrscnlog
+
+           move x-righe-prima-ftmpl      to zeta8a
+           move x-righe-dopo-ftmpl       to zeta8b
+           string "Gestione tabella rigenerata (" zeta8a
+              " controlli prima, " delimited size
+              zeta8b " dopo); dettaglio in " delimited size
+              w-nome-scrftmpllog         delimited " "
+                                         into wb-msg
+           perform vbx-msg-info
            .
-      
+
 
       **---------------------------------------------------------------**
       * Cancellazione di un record                                      *
@@ -6027,7 +6436,91 @@
       * Chiamata a SCRIMLNG
       *---------------------------------------------------------------**
        x-call-scrimlng.
-           call "SCRIMLNG"      using stringhe
+      **---------------------------------------------------------------**
+      ** Prima di importare davvero, chiedo a SCRIMLNG di produrre
+      ** solo l'anteprima delle differenze su un report datato, cosi`
+      ** l'operatore le puo` controllare prima di confermare il
+      ** commit dell'importazione
+      **---------------------------------------------------------------**
+           move datasis                  to e-data-report
+           initialize w-nome-scrimlnglog
+           string ext-scr-dir         delimited " "
+              ext-os-slash "imlnglog" delimited size
+              e-data-report           delimited size
+              ".csv"                  delimited size
+                                 into w-nome-scrimlnglog
+
+           initialize util-scrimlng
+           move "ANTEPRIMA"              to scrimlng-ope
+           move w-nome-scrimlnglog       to scrimlng-path-report
+           call "SCRIMLNG"      using stringhe util-scrimlng
+                                   on overflow
+              move "'SCRIMLNG' non trovato." to wb-msg
+              perform vbx-msg-error
+              cancel "SCRIMLNG"
+              exit paragraph
+           end-call
+
+           if scrimlng-n-diff = 0
+              move "Nessuna differenza da importare." to wb-msg
+              perform vbx-msg-info
+              cancel "SCRIMLNG"
+              exit paragraph
+           end-if
+
+           move scrimlng-n-diff          to zeta8a
+           string "Anteprima pronta (" zeta8a " differenze, vedi "
+              delimited size
+              w-nome-scrimlnglog         delimited " "
+              ")." delimited size
+                                         into wb-msg
+           perform vbx-msg-info
+
+      **---------------------------------------------------------------**
+      ** Scorro le righe una per una e lascio all'operatore la scelta
+      ** di importare o saltare ciascuna, prima della scrittura finale
+      **---------------------------------------------------------------**
+           move 0                        to i
+           perform with test before until i = scrimlng-n-diff
+              add 1                      to i
+              move i                     to scrimlng-riga
+              move "ANTEPRIMA-RIGA"       to scrimlng-ope
+              call "SCRIMLNG"      using stringhe util-scrimlng
+                                      on overflow
+                 move "'SCRIMLNG' non trovato." to wb-msg
+                 perform vbx-msg-error
+                 cancel "SCRIMLNG"
+                 exit paragraph
+              end-call
+
+              move scrimlng-n-diff       to zeta8b
+              move i                     to zeta8a
+              string "Riga " zeta8a " di " zeta8b ": " scrimlng-pgs-prg
+                 delimited size
+                 " - vecchio: "          delimited size
+                 scrimlng-testo-vecchio  delimited " "
+                 " - nuovo: "            delimited size
+                 scrimlng-testo-nuovo    delimited " "
+                 ". Importo questa riga?" delimited size
+                                         into wb-msg
+              perform acc-conf-custom
+              if f3
+                 move "S"                to scrimlng-esito
+              else
+                 move "N"                to scrimlng-esito
+              end-if
+              move "MARCA-ESITO"          to scrimlng-ope
+              call "SCRIMLNG"      using stringhe util-scrimlng
+                                      on overflow
+                 move "'SCRIMLNG' non trovato." to wb-msg
+                 perform vbx-msg-error
+                 cancel "SCRIMLNG"
+                 exit paragraph
+              end-call
+           end-perform
+
+           move "IMPORTA"                to scrimlng-ope
+           call "SCRIMLNG"      using stringhe util-scrimlng
                                    on overflow
               move "'SCRIMLNG' non trovato." to wb-msg
               perform vbx-msg-error
@@ -6148,6 +6641,27 @@
               move "N"                  to fl-aggiungi-files
            end-if
 
+      **---------------------------------------------------------------**
+      ** Ogni rilascio spot va nella sua cartella (pacchetto,
+      ** programma, data e ora), cosi` i vari exp*.arc/exp*.seq non
+      ** si sovrascrivono piu` l'uno con l'altro
+      **---------------------------------------------------------------**
+           accept x-ora-rilascio         from time
+
+           initialize w-dir-rilascio-spot
+           string "c:\ecoge\tmp\exp_" delimited size
+              tm-pac                  delimited " "   "_"
+                                      delimited size
+              tm-prg                  delimited " "   "_"
+                                      delimited size
+              datasis                 delimited size  "_"
+                                      delimited size
+              x-ora-rilascio          delimited size
+                                 into w-dir-rilascio-spot
+
+           call "CBL_CREATE_DIR"  using w-dir-rilascio-spot
+                                  returning w-ret-create-dir
+
            move "Inizio esportazione..." to wb-msg
            perform clock-msg
            perform view-clk
@@ -6159,20 +6673,42 @@
            perform view-clk
            perform call-scrrel-fine
            perform rem-clk
+
+      **---------------------------------------------------------------**
+      ** Traccio il rilascio nel catalogo permanente
+      **---------------------------------------------------------------**
+           initialize e3-riga-catalogo
+           string x-operatore            delimited "  "  ";"
+                                          delimited size
+                  datasis                delimited size  ";"
+                                          delimited size
+                  x-ora-rilascio         delimited size  ";"
+                                          delimited size
+                  tm-pac                 delimited " "   ";"
+                                          delimited size
+                  tm-prg                 delimited " "   ";"
+                                          delimited size
+                  w-dir-rilascio-spot    delimited " "
+                                         into e3-riga-catalogo
+           move e3-riga-catalogo          to xct-rec
+           write xct-rec
+
            initialize wb-msg
            string "Esportazione terminata nei files"
-                    " exp*.arc ed exp*.seq"
-                k-newline "presenti in c:\ecoge\tmp"
-                delimited size into wb-msg
+                    " exp*.arc ed exp*.seq"   delimited size
+                k-newline                     delimited size
+                "presenti in "                delimited size
+                w-dir-rilascio-spot            delimited " "
+                                         into wb-msg
            perform vbx-msg
-           
+
            .
 
        call-scrrel-inizio.
            initialize util-scrrel
            move "RILASCIA-INIZIO"       to scrrel-ope
            move ext-prg-dir             to scrrel-path-in
-           move "c:\ecoge\tmp"          to scrrel-path-out
+           move w-dir-rilascio-spot     to scrrel-path-out
            move fl-aggiungi-files       to scrrel-fl-aggiungi
            call "SCRREL"             using stringhe util-scrrel
            .
@@ -6187,13 +6723,345 @@
            initialize util-scrrel
            move "RILASCIA-FINE"         to scrrel-ope
            move ext-prg-dir             to scrrel-path-in
-           move "c:\ecoge\tmp"          to scrrel-path-out
+           move w-dir-rilascio-spot     to scrrel-path-out
            move fl-aggiungi-files       to scrrel-fl-aggiungi
            move "S"                     to scrrel-fl-singolo
            call "SCRREL"             using stringhe util-scrrel
            cancel "SCRREL"
            .
 
+      *---------------------------------------------------------------**
+      * Verifica di consistenza delle maschere su tutto l'archivio;
+      * il risultato va, come sempre, negli appunti di Windows, ma
+      * viene anche scritto su un file di report datato, cosi` il
+      * rilascio si puo` archiviare e confrontare con il precedente
+      *---------------------------------------------------------------**
+       x-verifica-appunti.
+           move "Eseguo la verifica di consistenza delle maschere?"
+                                         to wb-msg
+           perform acc-conf-custom
+           if not f3
+              exit paragraph
+           end-if
+
+           move datasis                  to e-data-report
+           initialize w-nome-scrscnlog
+           string ext-scr-dir         delimited " "
+              ext-os-slash "scnlog"   delimited size
+              e-data-report           delimited size
+              ".csv"                  delimited size
+                                 into w-nome-scrscnlog
+
+           open output scrscnlog
+           if stato not = "00"
+              string "Report non aperto: " w-nome-scrscnlog "; "
+                 "stato : " stato  delimited size into wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+
+           move "Pacchetto;Programma;Form;Pagina;Errore" to scn-rec
+           write scn-rec
+
+           perform e-scan
+
+           close scrscnlog
+
+           if buf-size = 0
+              move "Nessuna anomalia riscontrata" to wb-msg
+              perform vbx-msg-info
+           end-if
+           .
+
+      *---------------------------------------------------------------**
+      * Verifica di integrita` referenziale del pacchetto selezionato:
+      * - righe SCRFLDEX orfane (il campo SCRFIELD che le possedeva
+      *   e` stato cancellato, es. da X-AZZERA-ID-ASSOLUTO o da una
+      *   C-CANCELLA mancata)
+      * - righe SCRPGFIL che puntano a un file SCRFILES rinominato o
+      *   rimosso
+      * - campi con FLD-TML che non trovano piu` corrispondenza in
+      *   SCRTEMPL
+      * Come la verifica appunti, il risultato va su un file di
+      * report datato
+      *---------------------------------------------------------------**
+       x-verifica-integrita-pacchetto.
+           if tm-pac = " "
+              move "Seleziona prima un pacchetto!!" to wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+
+           move "Eseguo la verifica di integrita` del pacchetto?"
+                                         to wb-msg
+           perform acc-conf-custom
+           if not f3
+              exit paragraph
+           end-if
+
+           move 0                        to x-errori-integrita
+
+           move datasis                  to e-data-report
+           initialize w-nome-scrscnlog
+           string ext-scr-dir         delimited " "
+              ext-os-slash "intlog"   delimited size
+              e-data-report           delimited size
+              ".csv"                  delimited size
+                                 into w-nome-scrscnlog
+
+           open output scrscnlog
+           if stato not = "00"
+              string "Report non aperto: " w-nome-scrscnlog "; "
+                 "stato : " stato  delimited size into wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+
+           move "Pacchetto;Programma;Form;Pagina;Errore" to scn-rec
+           write scn-rec
+
+      *---------------------------------------------------------------*
+      * 1) SCRFLDEX orfane
+      *---------------------------------------------------------------*
+           initialize fldx-rec
+           move tm-pac                   to fldx-pac
+           perform st-scrfldex-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrfldex
+                 if w-verbo-ok and
+                    fldx-pac = tm-pac
+                    move fldx-chia1      to fld-chia1
+                    perform rd-scrfield-lk
+                    if w-verbo-invalido
+                       add 1             to x-errori-integrita
+                       initialize e1-riga-report
+                       string fldx-pac         delimited " "  ";"
+                          delimited size
+                          fldx-prg             delimited " "  ";"
+                          delimited size
+                          fldx-frm             delimited size  ";"
+                          delimited size
+                          fldx-pag             delimited size  ";"
+                          delimited size
+                          "SCRFLDEX orfana (campo inesistente)"
+                                                delimited size
+                                           into e1-riga-report
+                       move e1-riga-report     to scn-rec
+                       write scn-rec
+                    end-if
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+      *---------------------------------------------------------------*
+      * 2) SCRPGFIL verso SCRFILES inesistenti
+      *---------------------------------------------------------------*
+           initialize pgf-rec
+           move tm-pac                   to pgf-pac
+           perform st-scrpgfil-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrpgfil
+                 if w-verbo-ok and
+                    pgf-pac = tm-pac
+                    initialize gfil-rec
+                    move pgf-tip         to gfil-tip
+                    move pgf-tab         to gfil-tab
+                    move pgf-num         to gfil-num
+                    perform rd-scrfiles
+                    if w-verbo-invalido
+                       add 1             to x-errori-integrita
+                       initialize e1-riga-report
+                       string pgf-pac          delimited " "  ";"
+                          delimited size
+                          pgf-prg              delimited " "  ";"
+                          delimited size
+                          "00"                 delimited size  ";"
+                          delimited size
+                          "00"                 delimited size  ";"
+                          delimited size
+                          "SCRPGFIL punta a SCRFILES inesistente"
+                                                delimited size
+                                           into e1-riga-report
+                       move e1-riga-report     to scn-rec
+                       write scn-rec
+                     else
+                       if pgf-nom not = gfil-nome
+                          add 1             to x-errori-integrita
+                          initialize e1-riga-report
+                          string pgf-pac          delimited " "  ";"
+                             delimited size
+                             pgf-prg              delimited " "  ";"
+                             delimited size
+                             "00"                 delimited size  ";"
+                             delimited size
+                             "00"                 delimited size  ";"
+                             delimited size
+                             "SCRPGFIL nome disallineato da SCRFILES"
+                                                   delimited size
+                                              into e1-riga-report
+                          move e1-riga-report     to scn-rec
+                          write scn-rec
+                       end-if
+                    end-if
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+      *---------------------------------------------------------------*
+      * 3) Campi con FLD-TML senza corrispondenza in SCRTEMPL
+      *---------------------------------------------------------------*
+           initialize fld-rec
+           move tm-pac                   to fld-pac
+           perform st-scrfield-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrfield
+                 if w-verbo-ok and
+                    fld-pac = tm-pac
+                    if fld-tml not = spaces
+                       initialize ftm-rec
+                       move fld-tml         to ftm-cod
+                       perform rd-scrtempl
+                       if w-verbo-invalido
+                          add 1             to x-errori-integrita
+                          initialize e1-riga-report
+                          string fld-pac          delimited " "  ";"
+                             delimited size
+                             fld-prg              delimited " "  ";"
+                             delimited size
+                             fld-frm              delimited size  ";"
+                             delimited size
+                             fld-pag              delimited size  ";"
+                             delimited size
+                             "FLD-TML senza riga SCRTEMPL"
+                                                delimited size
+                                           into e1-riga-report
+                          move e1-riga-report     to scn-rec
+                          write scn-rec
+                       end-if
+                    end-if
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+           close scrscnlog
+
+           if x-errori-integrita = 0
+              move "Nessuna anomalia di integrita` riscontrata"
+                                         to wb-msg
+              perform vbx-msg-info
+            else
+              move x-errori-integrita     to zeta8a
+              string "Verifica integrita` terminata: " zeta8a
+                 " anomalie (vedi " w-nome-scrscnlog ")"
+                                         delimited size into wb-msg
+              perform vbx-msg-info
+           end-if
+           .
+
+      *---------------------------------------------------------------**
+      * Cross-reference: dato un file/tabella (TM-NOME-TABELLA), elenco
+      * tutti i programmi di tutti i pacchetti che lo usano secondo
+      * SCRPGFIL (l'inverso di quanto F-TEMPLATE-GESTIONE-TABELLA ci
+      * scrive dentro)
+      *---------------------------------------------------------------**
+       x-xref-file.
+           if tm-nome-tabella = " "
+              move "Seleziona prima un file/tabella!!" to wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+
+           string "Elenco i programmi che usano il file "
+              tm-nome-tabella            delimited " "  "?"
+                                         delimited size into wb-msg
+           perform acc-conf-custom
+           if not f3
+              exit paragraph
+           end-if
+
+           initialize gfil-rec
+           move tm-nome-tabella           to gfil-nome
+           perform rd-scrfiles
+           if w-verbo-invalido
+              move "File/tabella non trovato in SCRFILES!!" to wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+           move gfil-tip                  to x-xref-tip
+           move gfil-tab                  to x-xref-tab
+           move gfil-num                  to x-xref-num
+
+           move datasis                  to e-data-report
+           initialize w-nome-scrscnlog
+           string ext-scr-dir         delimited " "
+              ext-os-slash "xreflog"  delimited size
+              e-data-report           delimited size
+              ".csv"                  delimited size
+                                 into w-nome-scrscnlog
+
+           open output scrscnlog
+           if stato not = "00"
+              string "Report non aperto: " w-nome-scrscnlog "; "
+                 "stato : " stato  delimited size into wb-msg
+              perform vbx-msg-error
+              exit paragraph
+           end-if
+
+           move "Pacchetto;Programma;Tipo;Tabella;Numero" to scn-rec
+           write scn-rec
+
+           move 0                        to x-xref-trovati
+           initialize pgf-rec
+           perform st-scrpgfil-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrpgfil
+                 if w-verbo-ok
+                    if pgf-tip = x-xref-tip and
+                       pgf-tab = x-xref-tab and
+                       pgf-num = x-xref-num
+                       add 1            to x-xref-trovati
+                       string pgf-pac       delimited " "  ";"
+                          delimited size pgf-prg   delimited " "  ";"
+                          delimited size pgf-tip   delimited size ";"
+                          delimited size pgf-tab   delimited size ";"
+                          delimited size pgf-num   delimited size
+                                            into e1-riga-report
+                       move e1-riga-report  to scn-rec
+                       write scn-rec
+                    end-if
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+           close scrscnlog
+
+           if x-xref-trovati = 0
+              move "Nessun programma usa questo file" to wb-msg
+              perform vbx-msg-info
+            else
+              move x-xref-trovati         to zeta8a
+              string "Trovati " zeta8a " programmi (vedi "
+                 w-nome-scrscnlog ")"   delimited size into wb-msg
+              perform vbx-msg-info
+           end-if
+           .
+
       *---------------------------------------------------------------**
       * Azzeramento ID assoluto per il programma selezionato
       * NB: Questa operazione non va fatta se il programma e' stato
@@ -6215,6 +7083,8 @@
               exit paragraph
            end-if
 
+           move 0                       to x-righe-azzerate
+
            initialize fld-rec
            move tm-pac                  to fld-pac
            move tm-prg                  to fld-prg
@@ -6222,12 +7092,13 @@
            if w-verbo-ok
               perform with test before until w-fine-file
                  perform rdnxt-scrfield
-                 if w-verbo-ok and 
+                 if w-verbo-ok and
                     fld-pac = tm-pac and
                     fld-prg = tm-prg
 
                     move 0              to fld-id-assoluto
                     perform rwr-scrfield
+                    add 1               to x-righe-azzerate
 
                     initialize fldx-rec
                     move fld-chia1      to fldx-chia1
@@ -6242,14 +7113,28 @@
            end-if
            move k-verbo-ok             to statusfi
 
-           
-
+      **---------------------------------------------------------------**
+      ** Traccio l'operazione sul log permanente: chi, quando, su
+      ** quale pacchetto/programma e quante righe sono state azzerate
+      **---------------------------------------------------------------**
+           initialize e2-riga-audit
+           string x-operatore           delimited "  "  ";"
+                                         delimited size
+                  datasis               delimited size  ";"
+                                         delimited size
+                  orasis                delimited size  ";"
+                                         delimited size
+                  tm-pac                delimited " "   ";"
+                                         delimited size
+                  tm-prg                delimited " "   ";"
+                                         delimited size
+                  x-righe-azzerate      delimited size
+                                         into e2-riga-audit
+           move e2-riga-audit           to auz-rec
+           write auz-rec
 
            move "Operazione terminata" to wb-msg
            perform vbx-msg-info
-
-
-
            .
 
       *---------------------------------------------------------------**
@@ -6280,6 +7165,33 @@
            end-if
 
            move 0                       to x-prg-rigenerati
+           move "N"                     to x-ripresa
+
+      **---------------------------------------------------------------**
+      ** Se esiste un checkpoint per il pacchetto (rigenerazione
+      ** interrotta in precedenza), propongo di riprendere da li`
+      ** invece di ripartire da SCR-PRG 1
+      **---------------------------------------------------------------**
+           move "N"                     to x-ckpt-trovato
+           initialize ckp-rec
+           move tm-pac                  to ckp-pac
+           perform rd-scrckpt
+           if w-verbo-ok
+              move "S"                  to x-ckpt-trovato
+           end-if
+
+           if ckpt-trovato
+              move "Trovato un checkpoint: ultimo programma rigenerat
+      -       "o con successo " to wb-msg
+              string wb-msg ckp-prg delimited "  "
+                 ". Riprendere da li`?" delimited size into wb-msg
+              perform acc-conf-custom
+              if f3
+                 move "S"               to x-ripresa
+               else
+                 perform del-scrckpt
+              end-if
+           end-if
 
            move "Attendere prego..."    to wb-g1
            move "Programmi rigenerati: "   to wb-g2
@@ -6291,9 +7203,16 @@
            if w-verbo-ok
               perform with test before until w-fine-file
                  perform rdnxt-scrforms
-                 if w-verbo-ok and 
+                 if w-verbo-ok and
                     scr-pac = tm-pac
 
+                    if x-in-ripresa and
+                       (scr-prg < ckp-prg or
+                        (scr-prg = ckp-prg and scr-frm not > ckp-frm))
+                       exit perform cycle
+                    end-if
+                    move "N"            to x-ripresa
+
                     initialize prg-rec
                     move scr-pac        to prg-pack
                     move scr-prg        to prg-prg
@@ -6306,7 +7225,7 @@
                     add 1               to x-prg-rigenerati
                     move x-prg-rigenerati  to w-9-1
                     if w-9-1 = 0
-                       accept poscur       line 1 col 1 
+                       accept poscur       line 1 col 1
                                     before time 100
                        if wesc
                           move "Vuoi interrompere la rigenerazione?"
@@ -6341,6 +7260,17 @@
                        move "S"         to x-silent-mode
                        perform x-call-generazione-nav
                     end-if
+
+                    move scr-pac        to ckp-pac
+                    move scr-prg        to ckp-prg
+                    move scr-frm        to ckp-frm
+                    move datasis        to ckp-data
+                    if ckpt-trovato
+                       perform rwr-scrckpt
+                     else
+                       perform wr-scrckpt
+                       move "S"         to x-ckpt-trovato
+                    end-if
                   else
                     move k-fine-file   to statusfi
                  end-if
@@ -6348,6 +7278,17 @@
            end-if
            move k-verbo-ok             to statusfi
 
+      **---------------------------------------------------------------**
+      ** Pacchetto rigenerato per intero: il checkpoint non serve piu`
+      **---------------------------------------------------------------**
+           if ckpt-trovato
+              move tm-pac               to ckp-pac
+              perform rd-scrckpt
+              if w-verbo-ok
+                 perform del-scrckpt
+              end-if
+           end-if
+
            perform rem-clk
 
            cancel "SCRSIM"
@@ -6384,6 +7325,21 @@
            call "W$MENU" using wmenu-add, thm-file, 0, w-separator,
                                " ", 0
                                   giving myResult
+           call "W$MENU" using wmenu-add, thm-file, 0, 0,
+                               "&Verifica appunti",
+                               k-menu-id-verifica-appunti, 0
+                                  giving myResult
+           call "W$MENU" using wmenu-add, thm-file, 0, 0,
+                               "Verifica &integrita`",
+                               k-menu-id-verifica-integrita, 0
+                                  giving myResult
+           call "W$MENU" using wmenu-add, thm-file, 0, 0,
+                               "Chi &usa questo file",
+                               k-menu-id-xref-file, 0
+                                  giving myResult
+           call "W$MENU" using wmenu-add, thm-file, 0, w-separator,
+                               " ", 0
+                                  giving myResult
            call "W$MENU" using wmenu-add, thm-file, 0, 0,
                                "&Rigenera tutto",
                                k-menu-id-rigenera-tutto, 0
@@ -8193,6 +9149,18 @@
               perform x-azzera-id-assoluto
               move k-exc-rimani          to z-exception-prosegui
               exit paragraph
+            when k-menu-id-verifica-appunti
+              perform x-verifica-appunti
+              move k-exc-rimani          to z-exception-prosegui
+              exit paragraph
+            when k-menu-id-verifica-integrita
+              perform x-verifica-integrita-pacchetto
+              move k-exc-rimani          to z-exception-prosegui
+              exit paragraph
+            when k-menu-id-xref-file
+              perform x-xref-file
+              move k-exc-rimani          to z-exception-prosegui
+              exit paragraph
             when k-menu-id-esportazione
               perform x-call-screxlng
               move k-exc-rimani          to z-exception-prosegui
