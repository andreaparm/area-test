@@ -0,0 +1,444 @@
+       identification division.
+       program-id.    scrbrig.
+       Author.        Andrea Parmeggiani - Eurosystem.
+      *
+      **------------------------------------------------------**
+      ** Generazione maschere
+      **------------------------------------------------------**
+      ** Programma di innesco non interattivo (batch) per la
+      ** rigenerazione massiva degli screens di un pacchetto,
+      ** sul modello di SCRCALL; pensato per essere lanciato da
+      ** riga di comando / scheduler, senza operatore davanti
+      **------------------------------------------------------**
+      *
+       environment division.
+       configuration section.
+       source-computer. acu-cobol.
+       object-computer. acu-cobol.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "scrforms.fd".
+           copy "relprog.fd".
+           copy "scrckpt.fd".
+           copy "scrscnlog.fd".
+      *
+       data division.
+       file section.
+      *
+       fd scrforms label record standard.
+       copy "scrforms.cpy".
+      *
+       fd relprog label record standard.
+       copy "relprog.cpy".
+      *
+       fd scrckpt label record standard.
+       copy "scrckpt.cpy".
+      *
+       fd scrscnlog label record standard.
+       copy "scrscnlog.cpy".
+      *
+       working-storage section.
+      *kostanti
+       copy "costanti.cpy".
+       78  k-program-id               value "SCRBRIG".
+
+      *77 ext-scr-dir                   pic x(70) is external.
+       77 ext-out-dir                   pic x(70) is external.
+       77 w-current-dir                 pic x(70).
+       77 w-9-1                         pic 9(01).
+       77 w-status                      pic 9(09) comp-4.
+
+       77  par-pac                      pic x(08).
+       77  par-prg                      pic x(20).
+       77  par-risorse                  pic x(01).
+
+      **---------------------------------------------------------------**
+      ** Nomi archivi e report
+      **---------------------------------------------------------------**
+       77 w-nome-scrforms                pic x(70).
+       77 w-nome-relprog                 pic x(70).
+       77 w-nome-scrckpt                 pic x(70).
+       77 w-nome-scrscnlog               pic x(70).
+       77 e-data-report                  pic 9(08).
+
+      **---------------------------------------------------------------**
+      ** Contatori e switch del ciclo di rigenerazione
+      **---------------------------------------------------------------**
+       77 x-ckpt-trovato                 pic x(01).
+         88 ckpt-trovato                 value "S".
+       77 x-ripresa                      pic x(01).
+         88 x-in-ripresa                 value "S".
+       77 x-prg-rigenerati                pic 9(08).
+       77 x-prg-scartati                  pic 9(08).
+       77 zeta8a                          pic zzzzzzzz.
+       77 zeta8b                          pic zzzzzzzz.
+
+       01 datasis                  pic 9(08).
+       01 orasis                   pic 9(08).
+       01 orasis-r redefines orasis.
+         02 orasis-oramin          pic 9(04).
+         02 filler                 pic 9(04).
+      *
+       copy "utilscrsim.cpy".
+       copy "utilscrers.cpy".
+
+       copy "utilsenv.cpy".
+       copy "wgrave.cpy".
+       copy "wnscr.cpy".
+       copy "wopenf.cpy".
+       copy "wstato.cpy".
+       copy "cogazien.cpy".
+      *
+       copy "wcont.cpy".
+       copy "wcont1.cpy".
+
+      *
+       procedure division chaining par-pac par-prg par-risorse.
+      *
+       main section.
+       apri.
+           move k-program-id             to prog-err w-nome-hlp
+           perform z-99-init-program
+
+           accept ext-scr-dir	 from environment "SCR-DIR"
+           if ext-scr-dir = spaces
+              move "Variabile 'SCR-DIR' non definita; forzo 'C:\ECOGE\SC
+      -         "R'..."	           to wb-msg
+              perform vbx-msg
+              move "C:\ECOGE\SCR"  to ext-scr-dir
+           end-if
+
+           accept ext-rel-dir	 from environment "REL-DIR"
+           if ext-rel-dir = spaces
+              move ext-scr-dir         to ext-rel-dir
+           end-if
+
+           initialize util-senv
+           move "S"                to senv-run-type
+           call "SETENV"        using stringhe util-senv
+           cancel "SETENV"
+
+      **----------------------------------------------------------**
+      ** Imposto il direttorio di output
+      **----------------------------------------------------------**
+           call "C$CHDIR"       using w-current-dir, w-status
+           move spaces             to ext-out-dir
+           string w-current-dir       delimited "  "
+              ext-os-slash "screens"  delimited size into ext-out-dir
+
+           perform rd-azi
+
+           if par-pac = spaces
+              string "Parametri insufficienti; necessari:" k-newline
+                 "- Pacchetto"           k-newline
+                 "- Programma (facolt., spazi = tutti)" k-newline
+                 "- Rigenera risorse ('S'/'N')" delimited size
+                                   into wb-msg
+              perform vbx-msg-info
+              go to fine
+           end-if
+
+           if par-risorse not = "S"
+              move "N"              to par-risorse
+           end-if
+
+           accept datasis              from century-date
+           accept orasis               from time
+
+      **---------------------------------------------------------------**
+      ** Apertura SCRFORMS (sola lettura: il batch non crea/modifica
+      ** le form, usa solo l'anagrafica per sapere cosa rigenerare)
+      **---------------------------------------------------------------**
+           initialize w-nome-scrforms
+           string ext-scr-dir         delimited " "
+              ext-os-slash "scrforms.arc" delimited size
+                                 into w-nome-scrforms
+           open input scrforms
+           if stato = "35"
+              open output scrforms
+              close scrforms
+              open input scrforms
+            else
+              if stato not = "00"
+                 string "Archivio non aperto: " w-nome-scrforms "; "
+                    "stato : " stato  delimited size into wb-msg
+                 perform vbx-msg-error
+                 go to fine
+              end-if
+           end-if
+
+      **---------------------------------------------------------------**
+      ** Apertura RELPROG (sola lettura)
+      **---------------------------------------------------------------**
+           initialize w-nome-relprog
+           string ext-rel-dir         delimited " "
+              ext-os-slash "relprog.arc" delimited size
+                                 into w-nome-relprog
+           open input relprog
+           if stato = "35"
+              open output relprog
+              close relprog
+              open input relprog
+            else
+              if stato not = "00"
+                 string "Archivio non aperto: " w-nome-relprog "; "
+                    "stato : " stato  delimited size into wb-msg
+                 perform vbx-msg-error
+                 go to fine
+              end-if
+           end-if
+
+      **---------------------------------------------------------------**
+      ** Apertura SCRCKPT (stesso checkpoint usato dalla rigenerazione
+      ** totale interattiva: un lancio batch interrotto si puo`
+      ** riprendere da SCRFLD e viceversa)
+      **---------------------------------------------------------------**
+           initialize w-nome-scrckpt
+           string ext-scr-dir         delimited " "
+              ext-os-slash "scrckpt.arc" delimited size
+                                 into w-nome-scrckpt
+           open i-o scrckpt
+           if stato = "35"
+              open output scrckpt
+              close scrckpt
+              open i-o scrckpt
+            else
+              if stato not = "00"
+                 string "Archivio non aperto: " w-nome-scrckpt "; "
+                    "stato : " stato  delimited size into wb-msg
+                 perform vbx-msg-error
+                 go to fine
+              end-if
+           end-if
+
+      **---------------------------------------------------------------**
+      ** Apertura report batch (dated, stesso meccanismo di SCRSCNLOG)
+      **---------------------------------------------------------------**
+           move datasis                  to e-data-report
+           initialize w-nome-scrscnlog
+           string ext-scr-dir         delimited " "
+              ext-os-slash "batchlog"  delimited size
+              e-data-report            delimited size
+              ".csv"                   delimited size
+                                 into w-nome-scrscnlog
+
+           open output scrscnlog
+           if stato not = "00"
+              string "Report non aperto: " w-nome-scrscnlog "; "
+                 "stato : " stato  delimited size into wb-msg
+              perform vbx-msg-error
+              go to fine
+           end-if
+
+           move "Pacchetto;Programma;Esito" to scn-rec
+           write scn-rec
+
+           perform x-rigenerazione-batch
+
+           close scrckpt
+           close scrscnlog
+           close scrforms
+           close relprog
+
+           cancel "SCRSIM"
+           cancel "SCRERS"
+           go to fine
+           .
+      *---------------------------------------------------------------**
+      * Rigenerazione non interattiva dei programmi del pacchetto
+      * PAR-PAC (o del solo PAR-PRG, se indicato), ricalcando il ciclo
+      * di X-RIGENERAZIONE-TOTALE-SCREENS di SCRFLD ma senza nessuna
+      * interazione con l'operatore (niente conferme, niente poll
+      * dell'ESC, niente clock a video)
+      *---------------------------------------------------------------**
+       x-rigenerazione-batch.
+           move 0                       to x-prg-rigenerati
+           move 0                       to x-prg-scartati
+           move "N"                     to x-ripresa
+
+      **---------------------------------------------------------------**
+      ** Se esiste un checkpoint per il pacchetto, riprendo da li`
+      ** invece di ripartire dal primo programma
+      **---------------------------------------------------------------**
+           move "N"                     to x-ckpt-trovato
+           if par-prg = spaces
+              initialize ckp-rec
+              move par-pac               to ckp-pac
+              perform rd-scrckpt
+              if w-verbo-ok
+                 move "S"                to x-ckpt-trovato
+                 move "S"                to x-ripresa
+              end-if
+           end-if
+
+           initialize scr-rec
+           move par-pac                 to scr-pac
+           perform st-scrforms-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-scrforms
+                 if w-verbo-ok and
+                    scr-pac = par-pac
+
+                    if x-in-ripresa and
+                       (scr-prg < ckp-prg or
+                        (scr-prg = ckp-prg and scr-frm not > ckp-frm))
+                       exit perform cycle
+                    end-if
+                    move "N"            to x-ripresa
+
+                    if par-prg not = spaces and
+                       scr-prg not = par-prg
+                       exit perform cycle
+                    end-if
+
+                    initialize prg-rec
+                    move scr-pac        to prg-pack
+                    move scr-prg        to prg-prg
+                    move "CBL"          to prg-ext
+                    perform rd-relprog
+                    if w-verbo-invalido
+                       add 1            to x-prg-scartati
+                       string scr-pac    delimited " "
+                          ";"            delimited size
+                          scr-prg        delimited " "
+                          ";scartato"    delimited size into scn-rec
+                       write scn-rec
+                       exit perform cycle
+                    end-if
+
+                    initialize util-scrsim
+                    move "RIGENERA-SILENT"  to scrsim-ope
+                    move "SCRSIM-CALLED" to scrsim-called
+                    move scr-pac         to scrsim-pac
+                    move scr-prg         to scrsim-prg
+                    move scr-frm         to scrsim-frm
+                    move 0               to scrsim-pag
+                    call "SCRSIM"     using stringhe util-scrsim
+                    cancel "SCRSIM"
+
+                    if par-risorse = "S"
+                       initialize util-scrers
+                       move "SCRBRIG"        to scrers-caller
+                       move "SCRERS-CALLED"  to scrers-called
+                       move scr-pac           to scrers-pac
+                       move function lower-case(scr-prg) to scrers-prg
+                       move "S"               to scrers-silent-mode
+                       call "SCRERS"       using stringhe util-scrers
+                       cancel "SCRERS"
+                    end-if
+
+                    add 1                to x-prg-rigenerati
+
+                    string scr-pac       delimited " "
+                       ";"               delimited size
+                       scr-prg           delimited " "
+                       ";rigenerato"     delimited size into scn-rec
+                    write scn-rec
+
+                    if par-prg = spaces
+                       move scr-pac     to ckp-pac
+                       move scr-prg     to ckp-prg
+                       move scr-frm     to ckp-frm
+                       move datasis     to ckp-data
+                       if ckpt-trovato
+                          perform rwr-scrckpt
+                        else
+                          perform wr-scrckpt
+                          move "S"      to x-ckpt-trovato
+                       end-if
+                    end-if
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+      **---------------------------------------------------------------**
+      ** Pacchetto rigenerato per intero (o fino al PAR-PRG richiesto):
+      ** se non era una rigenerazione parziale, il checkpoint non
+      ** serve piu`
+      **---------------------------------------------------------------**
+           if par-prg = spaces
+              move par-pac               to ckp-pac
+              perform rd-scrckpt
+              if w-verbo-ok
+                 perform del-scrckpt
+              end-if
+           end-if
+
+           move x-prg-rigenerati       to zeta8a
+           move x-prg-scartati         to zeta8b
+           string "Rigenerazione batch completata: " delimited size
+              zeta8a                   delimited size
+              " programmi rigenerati, "  delimited size
+              zeta8b                   delimited size
+              " scartati, vedi "        delimited size
+              w-nome-scrscnlog         delimited " "
+                                 into wb-msg
+           perform vbx-msg-info
+           .
+      *
+       fine.
+       z-chiudi.
+           close window w-sv-cur-prg
+           perform z-99-exit-program
+           goback.
+      *---------------------------------------------------------------**
+      * Paragrafi di I/O minimi (stesso schema di SCRFLD.PRC) per i
+      * soli archivi che questo programma apre
+      *---------------------------------------------------------------**
+       rd-relprog.
+           read relprog
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       st-scrforms-notmin.
+           start scrforms key is >= scr-chia1
+              invalid key     move k-fine-file to statusfi
+              not invalid key move k-verbo-ok  to statusfi
+           end-start
+           .
+       rdnxt-scrforms.
+           read scrforms next record
+              at end     move k-fine-file to statusfi
+              not at end move k-verbo-ok  to statusfi
+           end-read
+           .
+       rd-scrckpt.
+           read scrckpt
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-read
+           .
+       wr-scrckpt.
+           write ckp-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-write
+           .
+       rwr-scrckpt.
+           rewrite ckp-rec
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-rewrite
+           .
+       del-scrckpt.
+           delete scrckpt record
+              invalid key     move k-verbo-invalido to statusfi
+              not invalid key move k-verbo-ok        to statusfi
+           end-delete
+           .
+      *
+       copy "stato.cpy".
+       copy "stato1.cpy".
+       copy "winmsg.cpy".
+       copy "grave.cpy".
+       copy "util1.cpy".
+       copy "mmsubw.cpy".
+      *
+       end program.
